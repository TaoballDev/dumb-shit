@@ -0,0 +1,31 @@
+000010* -----------------------------------------------------------------
+000020* HANDREC -- ONE AUDIT RECORD PER COMPLETED BLACKJACK HAND.
+000030* WRITTEN BY BLKJACK, READ BY THE END-OF-DAY HOLD/WIN REPORT
+000040* (BLKJRPT).  FILLER RESERVES ROOM FOR FUTURE GROWTH SO THE
+000050* RECORD LENGTH DOES NOT CHANGE EVERY TIME A FIELD IS ADDED.
+000060* -----------------------------------------------------------------
+000070* DATE       INIT  DESCRIPTION
+000080* 08-09-26   ROP   ORIGINAL RECORD: HANDS AND RESULT ONLY.
+000090* 08-09-26   ROP   ADDED BET/PAYOUT AMOUNTS AND PLAYER ID FOR THE
+000100*                  BANKROLL LEDGER TIE-IN.
+000101* 08-09-26   ROP   ADDED INSURANCE BET/PAYOUT SO A SIDE BET SETTLED
+000102*                  AGAINST THE BANKROLL IS ALSO VISIBLE TO THE PIT
+000103*                  AUDIT TRAIL AND THE HOLD/WIN REPORT.
+000110* -----------------------------------------------------------------
+000120 01  HH-RECORD.
+000130     05  HH-TABLE-ID            PIC X(04).
+000140     05  HH-HAND-SEQ            PIC 9(06).
+000150     05  HH-PLAYER-ID           PIC X(06).
+000160     05  HH-PLAYER-HAND         PIC X(20).
+000170     05  HH-DEALER-HAND         PIC X(20).
+000180     05  HH-PLAYER-TOTAL        PIC 9(02).
+000190     05  HH-DEALER-TOTAL        PIC 9(02).
+000200     05  HH-RESULT-CODE         PIC X(04).
+000210     88  HH-RESULT-PLAYER-WIN   VALUE "PWIN".
+000220     88  HH-RESULT-DEALER-WIN   VALUE "DWIN".
+000230     88  HH-RESULT-TIE          VALUE "TIE ".
+000240     05  HH-BET-AMOUNT          PIC 9(05)V99.
+000250     05  HH-PAYOUT-AMOUNT       PIC S9(05)V99.
+000251     05  HH-INSURANCE-BET       PIC 9(05)V99.
+000252     05  HH-INSURANCE-PAYOUT    PIC S9(05)V99.
+000260     05  FILLER                 PIC X(08).
