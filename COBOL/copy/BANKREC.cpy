@@ -0,0 +1,15 @@
+000010* -----------------------------------------------------------------
+000020* BANKREC -- ONE LEDGER RECORD PER PLAYER, KEYED BY PLAYER ID.
+000030* BALANCE IS DEBITED/CREDITED BY BLKJACK AFTER EACH HAND IS
+000040* SETTLED.  SIGNED TRAILING-LESS PACKED FIELD KEEPS MONEY MATH
+000050* EXACT.
+000060* -----------------------------------------------------------------
+000070* DATE       INIT  DESCRIPTION
+000080* 08-09-26   ROP   ORIGINAL RECORD.
+000090* -----------------------------------------------------------------
+000100 01  BK-RECORD.
+000110     05  BK-PLAYER-ID           PIC X(06).
+000120     05  BK-SEAT-NO             PIC 9(02).
+000130     05  BK-BALANCE             PIC S9(07)V99 COMP-3.
+000140     05  BK-LAST-HAND-SEQ       PIC 9(06).
+000150     05  FILLER                 PIC X(10).
