@@ -0,0 +1,21 @@
+000010* -----------------------------------------------------------------
+000020* CKPTREC -- ONE CHECKPOINT RECORD PER TABLE, KEYED BY TABLE ID.
+000030* REWRITTEN BY BLKJACK AFTER EVERY COMPLETED HAND SO AN ABORTED
+000040* SESSION CAN RESUME THE SAME SHOE INSTEAD OF RESHUFFLING AND
+000050* STARTING THE HAND-HISTORY SEQUENCE OVER.  THE ENTIRE SHOE IS
+000060* CARRIED SO THE EXACT REMAINING CARDS -- NOT JUST THE COUNT --
+000070* SURVIVE A RESTART.
+000080* -----------------------------------------------------------------
+000090* DATE       INIT  DESCRIPTION
+000100* 08-09-26   ROP   ORIGINAL RECORD.
+000110* -----------------------------------------------------------------
+000120 01  CK-RECORD.
+000130     05  CK-TABLE-ID            PIC X(04).
+000140     05  CK-DECK-COUNT          PIC 9(01).
+000150     05  CK-SHOE-SIZE           PIC 9(03).
+000160     05  CK-SHOE-POS            PIC 9(03).
+000170     05  CK-PENETRATION-LIMIT   PIC 9(03).
+000180     05  CK-HAND-SEQ            PIC 9(06).
+000190     05  CK-SHOE-CARDS.
+000200         10  CK-SHOE-CARD       PIC X(02) OCCURS 416 TIMES.
+000210     05  FILLER                 PIC X(10).
