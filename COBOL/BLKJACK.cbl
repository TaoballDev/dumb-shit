@@ -0,0 +1,1178 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BLKJACK.
+000030 AUTHOR. R. OKONKWO, PIT SYSTEMS GROUP.
+000040 INSTALLATION. TABLE GAMES DATA PROCESSING.
+000050 DATE-WRITTEN. 08-09-2026.
+000060 DATE-COMPILED.
+000070*
+000080* -----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100* -----------------------------------------------------------------
+000110* DATE       INIT  DESCRIPTION
+000120* 08-09-26   ROP   ORIGINAL INTERACTIVE BLACKJACK GAME REWRITTEN.
+000130*                  SINGLE-SEAT PLAY VS THE DEALER.  EVERY COMPLETED
+000140*                  HAND IS NOW APPENDED TO THE HAND-HIST FILE FOR
+000150*                  THE PIT AUDITORS INSTEAD OF SCROLLING OFF THE
+000160*                  TERMINAL.
+000170* 08-09-26   ROP   ADDED THE PLAYER-BANKROLL LEDGER.  A BET IS
+000180*                  COLLECTED BEFORE THE CARDS ARE DEALT AND THE
+000190*                  BALANCE IS SETTLED AFTER EACH HAND.
+000200* 08-09-26   ROP   REPLACED THE SINGLE 52-CARD DECK WITH A REAL
+000210*                  SHUFFLED N-DECK SHOE (BJ-DECK-COUNT) AND A
+000220*                  PENETRATION MARKER THAT FORCES A RESHUFFLE
+000230*                  BEFORE THE SHOE RUNS OUT.
+000240* 08-09-26   ROP   PLAYER-HAND IS NOW A TABLE OF UP TO TWO HANDS SO
+000250*                  A PAIR CAN BE SPLIT, AND DOUBLE-DOWN IS OFFERED
+000260*                  ON THE FIRST DECISION OF ANY HAND.  PLAYER-TURN,
+000270*                  DISPLAY-HANDS, DISPLAY-RESULT, SETTLE-BANKROLL
+000280*                  AND WRITE-HAND-HISTORY ALL WORK A HAND AT A TIME
+000290*                  NOW INSTEAD OF ASSUMING ONLY ONE HAND EXISTS.
+000300*                  ALONG THE WAY, THE DEALER-TURN SKIP TEST WAS
+000310*                  CORRECTED TO LOOK AT BUST (>21) INSTEAD OF ANY
+000320*                  TOTAL UNDER 21, AND A STANDING 21 NOW TIES
+000330*                  PROPERLY INSTEAD OF LOSING TO THE DEALER.
+000340* 08-09-26   ROP   TABLE NOW SEATS UP TO SIX PLAYERS AT ONCE.  EACH
+000350*                  SEAT CARRIES ITS OWN HAND TABLE (STILL UP TO TWO
+000360*                  HANDS FOR A SPLIT), PLAYER ID AND BANKROLL
+000370*                  BALANCE.  WAGERS, THE PLAYER TURN, SCORING,
+000380*                  SETTLEMENT AND HAND-HISTORY WRITES ALL LOOP A
+000390*                  SEAT AT A TIME NOW; THE DEALER STILL PLAYS ITS
+000400*                  HAND ONLY ONCE, AFTER EVERY SEAT HAS ACTED.
+000410* 08-09-26   ROP   ADDED A SHOE CHECKPOINT (CKPTREC) THAT IS
+000420*                  REWRITTEN AFTER EVERY COMPLETED HAND.  ON START-UP
+000430*                  THE TABLE'S CHECKPOINT IS READ BACK IN AND, IF ONE
+000440*                  EXISTS, THE SAVED SHOE AND HAND-HIST SEQUENCE ARE
+000450*                  RESTORED INSTEAD OF BUILDING A FRESH SHOE, SO AN
+000460*                  ABORTED SESSION PICKS UP WHERE IT LEFT OFF.
+000461* 08-09-26   ROP   ADDED EDIT VALIDATION TO THE HIT/STAND/DOUBLE AND
+000462*                  SPLIT PROMPTS.  BOTH NOW RE-PROMPT UNTIL A VALID
+000463*                  ANSWER IS ENTERED INSTEAD OF SILENTLY TREATING
+000464*                  ANYTHING UNRECOGNIZED AS A DEFAULT.
+000465* 08-09-26   ROP   ADDED END-OF-SHOE CARD RECONCILIATION.  BEFORE A
+000466*                  PENETRATION-TRIGGERED RESHUFFLE DISCARDS THE
+000467*                  OUTGOING SHOE, EVERY RANK/SUIT IS COUNTED ACROSS
+000468*                  THE FULL SHOE AND CHECKED AGAINST BJ-DECK-COUNT.
+000469* 08-09-26   ROP   ADDED NATURAL 3:2 PAYOUT AND INSURANCE.  A TWO-
+000470*                  CARD 21 ON THE ORIGINAL DEAL NOW PAYS 1.5:1, AND
+000471*                  A DEALER ACE UP OFFERS EVERY SEAT THAT CAN COVER
+000472*                  IT THE CHANCE TO INSURE ITS HAND FOR HALF ITS BET.
+000473* -----------------------------------------------------------------
+000480
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT HAND-HIST-FILE ASSIGN TO HANDHIST
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS BJ-HH-FILE-STATUS.
+000550     SELECT PLAYER-BANKROLL-FILE ASSIGN TO BANKROLL
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS RANDOM
+000580         RECORD KEY IS BK-PLAYER-ID
+000590         FILE STATUS IS BJ-BK-FILE-STATUS.
+000600     SELECT SHOE-CKPT-FILE ASSIGN TO SHOECKPT
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS RANDOM
+000630         RECORD KEY IS CK-TABLE-ID
+000640         FILE STATUS IS BJ-CK-FILE-STATUS.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  HAND-HIST-FILE
+000690     LABEL RECORD IS STANDARD.
+000700     COPY HANDREC.
+000710
+000720 FD  PLAYER-BANKROLL-FILE
+000730     LABEL RECORD IS STANDARD.
+000740     COPY BANKREC.
+000750
+000760 FD  SHOE-CKPT-FILE
+000770     LABEL RECORD IS STANDARD.
+000780     COPY CKPTREC.
+000790
+000800 WORKING-STORAGE SECTION.
+000810* ---------------------------------------------------------- SWITCHES
+000820 77  BJ-TABLE-ID             PIC X(04)  VALUE "0001".
+000830 77  BJ-HAND-SEQ             PIC 9(06)  VALUE ZERO.
+000840 77  BJ-DEALER-TOTAL         PIC 9(02)  VALUE ZERO.
+000850 77  BJ-PLAYER-ACTION        PIC X(01)  VALUE SPACE.
+000851     88  BJ-VALID-PLAYER-ACTION
+000852                             VALUE "H" "S" "D".
+000860 77  BJ-HH-FILE-STATUS       PIC X(02)  VALUE "00".
+000870 77  BJ-DEALT-CARD           PIC X(02)  VALUE SPACES.
+000880 77  BJ-DEALER-NEXT-CARD     PIC 9(02)  VALUE 1.
+000890* --------------------------------------------------------- SEATING
+000900 77  BJ-ACTIVE-SEATS         PIC 9(01)  VALUE 1.
+000910 77  BJ-WORK-SEAT            PIC 9(01)  VALUE 1.
+000930 77  BJ-DEAL-ROUND           PIC 9(01)  VALUE 1.
+000940* ------------------------------------------------------- SPLIT/DBL
+000950 77  BJ-WORK-HAND            PIC 9(01)  VALUE 1.
+000960 77  BJ-SPLIT-ACTION         PIC X(01)  VALUE SPACE.
+000961     88  BJ-VALID-SPLIT-ACTION
+000962                             VALUE "P" "N".
+000970 77  BJ-ANY-LIVE-FLAG        PIC X(01)  VALUE "N".
+000980     88  BJ-SOME-HAND-LIVE   VALUE "Y".
+000981 77  BJ-OTHER-HANDS-BET      PIC 9(05)V99 VALUE ZERO.
+000990* ------------------------------------------------------------ SHOE
+001000* CONTROL PARAMETER -- 6 OR 8 DECKS PER SHOE.  CHANGE HERE (OR
+001010* DRIVE FROM A PARAMETER CARD IN A LATER RELEASE) TO MATCH HOUSE
+001020* RULES FOR A GIVEN TABLE.
+001030 77  BJ-DECK-COUNT          PIC 9(01)   VALUE 6.
+001040 77  BJ-SHOE-SIZE           PIC 9(03)   VALUE ZERO.
+001050 77  BJ-SHOE-POS            PIC 9(03)   VALUE 1.
+001060 77  BJ-PENETRATION-PCT     PIC 9(03)   VALUE 75.
+001070 77  BJ-PENETRATION-LIMIT   PIC 9(03)   VALUE ZERO.
+001080 77  BJ-CALC-DECK-IX        PIC 9(02)   VALUE ZERO.
+001090 77  BJ-CALC-SHOE-IX        PIC 9(03)   VALUE ZERO.
+001100 77  BJ-SWAP-IX              PIC 9(03)   VALUE ZERO.
+001110 77  BJ-SWAP-CARD            PIC X(02)   VALUE SPACES.
+001120 77  BJ-RANDOM-VALUE          PIC 9V9(09)    VALUE ZERO.
+001130 77  BJ-RANDOM-SEED           PIC 9(09)      VALUE ZERO.
+001140 77  BJ-CURRENT-DATETIME      PIC X(21)      VALUE SPACES.
+001141* ---------------------------------------------- SHOE RECONCILIATION
+001142 77  BJ-RECON-COUNT           PIC 9(03)   VALUE ZERO.
+001143 77  BJ-RECON-CARD            PIC X(02)   VALUE SPACES.
+001144 77  BJ-RECON-BREAK-FLAG      PIC X(01)   VALUE "N".
+001145     88  BJ-RECON-HAS-BREAK   VALUE "Y".
+001150* -------------------------------------------------------- BANKROLL
+001160 77  BJ-BK-FILE-STATUS       PIC X(02)  VALUE "00".
+001170 77  BJ-START-BALANCE        PIC S9(07)V99 VALUE 500.00.
+001180 77  BJ-BET-AMOUNT           PIC 9(05)V99  VALUE ZERO.
+001190 77  BJ-PAYOUT-AMOUNT        PIC S9(05)V99 VALUE ZERO.
+001200 77  BJ-PAYOUT-MULTIPLIER    PIC S9V99     VALUE ZERO.
+001201* -------------------------------------------------- NATURALS/INSURANCE
+001202 77  BJ-DEALER-NATURAL-FLAG  PIC X(01)     VALUE "N".
+001203     88  BJ-DEALER-HAS-NATURAL VALUE "Y".
+001204 77  BJ-INSURANCE-ACTION     PIC X(01)     VALUE SPACE.
+001205     88  BJ-VALID-INSURANCE-ACTION VALUE "Y" "N".
+001220* ----------------------------------------------------- CHECKPOINT
+001230 77  BJ-CK-FILE-STATUS       PIC X(02)  VALUE "00".
+001240 77  BJ-CKPT-FOUND-FLAG      PIC X(01)  VALUE "N".
+001250     88  BJ-CKPT-WAS-FOUND   VALUE "Y".
+001260* ------------------------------------------------------ CARD TABLES
+001270 01  BJ-CARD-VALUES             PIC X(13) VALUE "23456789TJQKA".
+001280 01  BJ-CARD-SUITS              PIC X(04) VALUE "CDHS".
+001290
+001300 01  BJ-RANK-VALUE-DATA.
+001310     05  FILLER                 PIC 9(02) VALUE 02.
+001320     05  FILLER                 PIC 9(02) VALUE 03.
+001330     05  FILLER                 PIC 9(02) VALUE 04.
+001340     05  FILLER                 PIC 9(02) VALUE 05.
+001350     05  FILLER                 PIC 9(02) VALUE 06.
+001360     05  FILLER                 PIC 9(02) VALUE 07.
+001370     05  FILLER                 PIC 9(02) VALUE 08.
+001380     05  FILLER                 PIC 9(02) VALUE 09.
+001390     05  FILLER                 PIC 9(02) VALUE 10.
+001400     05  FILLER                 PIC 9(02) VALUE 10.
+001410     05  FILLER                 PIC 9(02) VALUE 10.
+001420     05  FILLER                 PIC 9(02) VALUE 10.
+001430     05  FILLER                 PIC 9(02) VALUE 11.
+001440 01  BJ-RANK-VALUE-TABLE REDEFINES BJ-RANK-VALUE-DATA.
+001450     05  BJ-RANK-VALUE          PIC 9(02) OCCURS 13 TIMES.
+001460
+001470* ----------------------------------------------------------- SHOE
+001480* 416 = 8 DECKS OF 52, THE LARGEST SHOE BJ-DECK-COUNT CAN SELECT.
+001490* ONLY THE FIRST BJ-SHOE-SIZE ENTRIES ARE IN PLAY FOR A GIVEN RUN.
+001500 01  BJ-SHOE.
+001510     05  BJ-SHOE-CARD           PIC X(02) OCCURS 416 TIMES.
+001520
+001530* --------------------------------------------------------- SEATING
+001540* ONE ENTRY PER SEAT AT THE TABLE.  THE PLAYER ID AND BALANCE ARE
+001550* KEPT SEPARATE FROM THE HAND TABLE BELOW SO A FRESH DEAL CAN WIPE
+001560* THE HANDS WITHOUT DISTURBING WHO IS SITTING WHERE OR WHAT THEY
+001570* ARE HOLDING IN THE BANKROLL LEDGER.
+001580 01  BJ-SEAT-IDS.
+001590     05  BJ-SEAT-PLAYER-ID      PIC X(06) OCCURS 6 TIMES.
+001600 01  BJ-SEAT-BALANCES.
+001610     05  BJ-SEAT-BALANCE        PIC S9(07)V99 OCCURS 6 TIMES.
+001620 01  BJ-SEAT-LAST-SEQS.
+001630     05  BJ-SEAT-LAST-SEQ       PIC 9(06) OCCURS 6 TIMES.
+001640 01  BJ-SEAT-BETS.
+001650     05  BJ-SEAT-BET            PIC 9(05)V99 OCCURS 6 TIMES.
+001651 01  BJ-SEAT-INSURANCE-BETS.
+001652     05  BJ-SEAT-INSURANCE-BET  PIC 9(05)V99 OCCURS 6 TIMES.
+001653 01  BJ-SEAT-INSURANCE-PAYOUTS.
+001654     05  BJ-SEAT-INSURANCE-PAYOUT
+001655                             PIC S9(05)V99 OCCURS 6 TIMES.
+001660
+001670* ----------------------------------------------------------- HANDS
+001680* UP TO TWO HANDS PER SEAT -- HAND 2 IS ONLY USED WHEN THE FIRST
+001690* TWO CARDS ARE A PAIR AND THE SEAT ELECTS TO SPLIT.  RESET TO
+001700* SPACES AT THE START OF EVERY DEAL; THE SEAT ID/BALANCE TABLES
+001710* ABOVE ARE NOT PART OF THIS GROUP SO THEY SURVIVE THAT RESET.
+001720 01  BJ-SEAT-HANDS.
+001730     05  BJ-SEAT                OCCURS 6 TIMES.
+001740         10  BJ-SEAT-HAND-COUNT  PIC 9(01).
+001750         10  BJ-SEAT-HAND        OCCURS 2 TIMES.
+001760             15  BJ-SEAT-HAND-CARDS.
+001770                 20  BJ-SEAT-CARD  PIC X(02) OCCURS 10 TIMES.
+001780             15  BJ-SEAT-HAND-TOTAL     PIC 9(02).
+001790             15  BJ-SEAT-NEXT-CARD      PIC 9(02).
+001800             15  BJ-SEAT-HAND-BET       PIC 9(05)V99.
+001810             15  BJ-SEAT-HAND-STATUS    PIC X(01).
+001820                 88  BJ-SEAT-HAND-STANDING VALUE "S".
+001830             15  BJ-SEAT-HAND-RESULT    PIC X(04).
+001840                 88  BJ-SEAT-HAND-IS-PWIN  VALUE "PWIN".
+001850                 88  BJ-SEAT-HAND-IS-DWIN  VALUE "DWIN".
+001860                 88  BJ-SEAT-HAND-IS-TIE   VALUE "TIE ".
+001870             15  BJ-SEAT-HAND-PAYOUT    PIC S9(05)V99.
+001871             15  BJ-SEAT-HAND-NATURAL   PIC X(01).
+001872                 88  BJ-SEAT-HAND-IS-NATURAL VALUE "Y".
+001880 01  BJ-DEALER-HAND.
+001890     05  BJ-DEALER-CARD         PIC X(02) OCCURS 10 TIMES.
+001900
+001910* ---------------------------------------------- HAND TOTAL WORK AREA
+001920* SHARED BY THE PLAYER-TOTAL AND DEALER-TOTAL CALCULATIONS SO THE
+001930* SOFT-ACE LOGIC IS WRITTEN ONCE.
+001940 01  BJ-CALC-AREA.
+001950     05  BJ-CALC-HAND.
+001960         10  BJ-CALC-CARD       PIC X(02) OCCURS 10 TIMES.
+001970     05  BJ-CALC-TOTAL          PIC 9(02).
+001980     05  BJ-CALC-ACES           PIC 9(01).
+001990     05  BJ-CALC-IX             PIC 9(02).
+002000     05  BJ-CALC-RANK-IX        PIC 9(02).
+002010     05  BJ-CALC-RANK           PIC X(01).
+002020     05  BJ-CALC-VALUE          PIC 9(02).
+002030
+002040 PROCEDURE DIVISION.
+002050* =================================================================
+002060* 0000-MAINLINE
+002070* =================================================================
+002080 0000-MAINLINE.
+002090     DISPLAY "WELCOME TO BLACKJACK -- TABLE " BJ-TABLE-ID.
+002100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002110     PERFORM 4000-PLAY-GAME THRU 4000-EXIT.
+002120     PERFORM 1900-TERMINATE THRU 1900-EXIT.
+002130     DISPLAY "THANKS FOR PLAYING BLACKJACK!".
+002140     STOP RUN.
+002150
+002160* =================================================================
+002170* 1000-INITIALIZE -- OPEN FILES, SEAT THE TABLE AND EITHER RESTORE
+002180* THE SHOE FROM A CHECKPOINT OR BUILD A FRESH ONE
+002190* =================================================================
+002200 1000-INITIALIZE.
+002210     OPEN EXTEND HAND-HIST-FILE.
+002220     IF BJ-HH-FILE-STATUS = "35"
+002230         OPEN OUTPUT HAND-HIST-FILE.
+002240     PERFORM 1050-ASSIGN-SEATS THRU 1050-EXIT.
+002250     PERFORM 1100-OPEN-BANKROLL THRU 1100-EXIT.
+002260     PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT.
+002270     MOVE FUNCTION CURRENT-DATE TO BJ-CURRENT-DATETIME.
+002280     MOVE BJ-CURRENT-DATETIME(9:6) TO BJ-RANDOM-SEED.
+002290     COMPUTE BJ-RANDOM-VALUE = FUNCTION RANDOM(BJ-RANDOM-SEED).
+002300     PERFORM 1210-RESTORE-CHECKPOINT THRU 1210-EXIT.
+002310     IF NOT BJ-CKPT-WAS-FOUND
+002320         PERFORM 2000-INITIALIZE-DECK THRU 2000-EXIT.
+002330 1000-EXIT.
+002340     EXIT.
+002350
+002360* =================================================================
+002370* 1050-ASSIGN-SEATS -- ASK HOW MANY PLAYERS ARE AT THE TABLE (UP TO
+002380* SIX) AND GIVE EACH SEAT A PLAYER ID TO LOOK UP IN THE LEDGER.
+002390* =================================================================
+002400 1050-ASSIGN-SEATS.
+002410     DISPLAY "HOW MANY PLAYERS ARE SEATED AT THIS TABLE (1-6)? ".
+002420     ACCEPT BJ-ACTIVE-SEATS.
+002430     IF BJ-ACTIVE-SEATS < 1 OR BJ-ACTIVE-SEATS > 6
+002440         MOVE 1 TO BJ-ACTIVE-SEATS.
+002450     PERFORM 1060-ASSIGN-ONE-SEAT-ID THRU 1060-EXIT
+002460         VARYING BJ-WORK-SEAT FROM 1 BY 1
+002470         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+002480 1050-EXIT.
+002490     EXIT.
+002500
+002510 1060-ASSIGN-ONE-SEAT-ID.
+002520     DISPLAY "SEAT " BJ-WORK-SEAT " -- ENTER YOUR PLAYER ID: ".
+002530     ACCEPT BJ-SEAT-PLAYER-ID(BJ-WORK-SEAT).
+002540 1060-EXIT.
+002550     EXIT.
+002560
+002570* =================================================================
+002580* 1100-OPEN-BANKROLL -- OPEN THE LEDGER AND LOAD EVERY SEATED
+002590* PLAYER'S RECORD INTO WORKING STORAGE, CREATING A STARTING
+002600* BALANCE THE FIRST TIME A PLAYER ID IS SEEN.
+002610* =================================================================
+002620 1100-OPEN-BANKROLL.
+002630     OPEN I-O PLAYER-BANKROLL-FILE.
+002640     IF BJ-BK-FILE-STATUS = "35"
+002650         OPEN OUTPUT PLAYER-BANKROLL-FILE
+002660         CLOSE PLAYER-BANKROLL-FILE
+002670         OPEN I-O PLAYER-BANKROLL-FILE.
+002680     PERFORM 1120-LOAD-ONE-SEAT THRU 1120-EXIT
+002690         VARYING BJ-WORK-SEAT FROM 1 BY 1
+002700         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+002710 1100-EXIT.
+002720     EXIT.
+002730
+002740 1110-CREATE-BANKROLL-RECORD.
+002750     MOVE BJ-WORK-SEAT     TO BK-SEAT-NO.
+002760     MOVE BJ-START-BALANCE TO BK-BALANCE.
+002770     MOVE ZERO             TO BK-LAST-HAND-SEQ.
+002780     WRITE BK-RECORD.
+002790 1110-EXIT.
+002800     EXIT.
+002810
+002820 1120-LOAD-ONE-SEAT.
+002830     MOVE BJ-SEAT-PLAYER-ID(BJ-WORK-SEAT) TO BK-PLAYER-ID.
+002840     READ PLAYER-BANKROLL-FILE
+002850         INVALID KEY
+002860             PERFORM 1110-CREATE-BANKROLL-RECORD THRU 1110-EXIT.
+002870     MOVE BK-BALANCE       TO BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+002880     MOVE BK-LAST-HAND-SEQ TO BJ-SEAT-LAST-SEQ(BJ-WORK-SEAT).
+002890 1120-EXIT.
+002900     EXIT.
+002910
+002920* =================================================================
+002930* 1200-OPEN-CHECKPOINT -- OPEN THE SHOE CHECKPOINT FILE, CREATING IT
+002940* THE FIRST TIME THE GAME IS EVER RUN
+002950* =================================================================
+002960 1200-OPEN-CHECKPOINT.
+002970     OPEN I-O SHOE-CKPT-FILE.
+002980     IF BJ-CK-FILE-STATUS = "35"
+002990         OPEN OUTPUT SHOE-CKPT-FILE
+003000         CLOSE SHOE-CKPT-FILE
+003010         OPEN I-O SHOE-CKPT-FILE.
+003020 1200-EXIT.
+003030     EXIT.
+003040
+003050* =================================================================
+003060* 1210-RESTORE-CHECKPOINT -- LOOK UP THIS TABLE'S CHECKPOINT.  IF ONE
+003070* IS FOUND, 1220 RESTORES THE SHOE AND HAND-HIST SEQUENCE FROM IT;
+003080* OTHERWISE BJ-CKPT-WAS-FOUND IS LEFT OFF AND 1000-INITIALIZE BUILDS
+003090* A FRESH SHOE AS IT ALWAYS DID.
+003100* =================================================================
+003110 1210-RESTORE-CHECKPOINT.
+003120     MOVE BJ-TABLE-ID TO CK-TABLE-ID.
+003130     READ SHOE-CKPT-FILE
+003140         INVALID KEY
+003150             MOVE "N" TO BJ-CKPT-FOUND-FLAG
+003160         NOT INVALID KEY
+003170             MOVE "Y" TO BJ-CKPT-FOUND-FLAG.
+003180     IF BJ-CKPT-WAS-FOUND
+003190         PERFORM 1220-LOAD-SHOE-FROM-CKPT THRU 1220-EXIT.
+003200 1210-EXIT.
+003210     EXIT.
+003220
+003230 1220-LOAD-SHOE-FROM-CKPT.
+003240     MOVE CK-DECK-COUNT        TO BJ-DECK-COUNT.
+003250     MOVE CK-SHOE-SIZE         TO BJ-SHOE-SIZE.
+003260     MOVE CK-SHOE-POS          TO BJ-SHOE-POS.
+003270     MOVE CK-PENETRATION-LIMIT TO BJ-PENETRATION-LIMIT.
+003280     MOVE CK-HAND-SEQ          TO BJ-HAND-SEQ.
+003290     MOVE CK-SHOE-CARDS        TO BJ-SHOE.
+003300     DISPLAY "RESUMING SHOE FROM CHECKPOINT -- "
+003310         BJ-SHOE-SIZE " CARDS, POSITION " BJ-SHOE-POS.
+003320 1220-EXIT.
+003330     EXIT.
+003340
+003350* =================================================================
+003360* 1900-TERMINATE -- CLOSE FILES BEFORE STOP RUN
+003370* =================================================================
+003380 1900-TERMINATE.
+003390     CLOSE HAND-HIST-FILE.
+003400     CLOSE PLAYER-BANKROLL-FILE.
+003410     CLOSE SHOE-CKPT-FILE.
+003420 1900-EXIT.
+003430     EXIT.
+003440
+003450* =================================================================
+003460* 2000-INITIALIZE-DECK -- BUILD A BJ-DECK-COUNT-DECK SHOE (ONE OF
+003470* EACH RANK AND SUIT PER DECK) AND SHUFFLE IT FOR REAL.  REPLACES
+003480* THE ORIGINAL MULTIPLY-AGAINST-DECK NON-SHUFFLE.  ALSO SETS THE
+003490* PENETRATION MARKER THAT TELLS 3100-DEAL-CARD WHEN TO RESHUFFLE.
+003500* =================================================================
+003510 2000-INITIALIZE-DECK.
+003520     COMPUTE BJ-SHOE-SIZE = BJ-DECK-COUNT * 52.
+003530     COMPUTE BJ-PENETRATION-LIMIT =
+003540         BJ-SHOE-SIZE * BJ-PENETRATION-PCT / 100.
+003550     MOVE 1 TO BJ-SHOE-POS.
+003560     PERFORM 2050-BUILD-ONE-DECK THRU 2050-EXIT
+003570         VARYING BJ-CALC-DECK-IX FROM 1 BY 1
+003580         UNTIL BJ-CALC-DECK-IX > BJ-DECK-COUNT.
+003590     PERFORM 2150-SHUFFLE-ONE-CARD THRU 2150-EXIT
+003600         VARYING BJ-CALC-SHOE-IX FROM BJ-SHOE-SIZE BY -1
+003610         UNTIL BJ-CALC-SHOE-IX < 2.
+003620     DISPLAY "SHOE SHUFFLED: " BJ-DECK-COUNT " DECKS, "
+003630         BJ-SHOE-SIZE " CARDS.".
+003640 2000-EXIT.
+003650     EXIT.
+003660
+003670* =================================================================
+003680* 2050-BUILD-ONE-DECK -- LAY DOWN ONE ORDERED 52-CARD DECK AT THE
+003690* NEXT OFFSET INTO THE SHOE
+003700* =================================================================
+003710 2050-BUILD-ONE-DECK.
+003720     PERFORM 2100-BUILD-DECK-CARD THRU 2100-EXIT
+003730         VARYING BJ-CALC-RANK-IX FROM 1 BY 1
+003740         UNTIL BJ-CALC-RANK-IX > 13
+003750         AFTER BJ-CALC-IX FROM 1 BY 1
+003760         UNTIL BJ-CALC-IX > 4.
+003770 2050-EXIT.
+003780     EXIT.
+003790
+003800 2100-BUILD-DECK-CARD.
+003810     COMPUTE BJ-CALC-SHOE-IX =
+003820         ((BJ-CALC-DECK-IX - 1) * 52)
+003830         + ((BJ-CALC-IX - 1) * 13) + BJ-CALC-RANK-IX.
+003840     MOVE BJ-CARD-VALUES(BJ-CALC-RANK-IX:1)
+003850         TO BJ-SHOE-CARD(BJ-CALC-SHOE-IX)(1:1).
+003860     MOVE BJ-CARD-SUITS(BJ-CALC-IX:1)
+003870         TO BJ-SHOE-CARD(BJ-CALC-SHOE-IX)(2:1).
+003880 2100-EXIT.
+003890     EXIT.
+003900
+003910* =================================================================
+003920* 2150-SHUFFLE-ONE-CARD -- FISHER-YATES: SWAP THE CARD AT
+003930* BJ-CALC-SHOE-IX WITH A UNIFORMLY RANDOM CARD AT OR BEFORE IT.
+003940* =================================================================
+003950 2150-SHUFFLE-ONE-CARD.
+003960     COMPUTE BJ-SWAP-IX =
+003970         (FUNCTION RANDOM * BJ-CALC-SHOE-IX) + 1.
+003980     MOVE BJ-SHOE-CARD(BJ-CALC-SHOE-IX) TO BJ-SWAP-CARD.
+003990     MOVE BJ-SHOE-CARD(BJ-SWAP-IX)
+004000         TO BJ-SHOE-CARD(BJ-CALC-SHOE-IX).
+004010     MOVE BJ-SWAP-CARD TO BJ-SHOE-CARD(BJ-SWAP-IX).
+004020 2150-EXIT.
+004030     EXIT.
+004031
+004032* =================================================================
+004033* 2190-RECONCILE-SHOE -- END-OF-SHOE CONTROL TOTAL.  THE SHOE ARRAY
+004034* STILL HOLDS EVERY CARD IT WAS BUILT WITH (DEALING ONLY ADVANCES
+004035* BJ-SHOE-POS, IT NEVER REMOVES A CARD), SO BEFORE THE SHOE IS
+004036* DISCARDED AND REBUILT THIS COUNTS EVERY ONE OF THE 52 DISTINCT
+004037* RANK/SUIT COMBINATIONS AND FLAGS ANY THAT DO NOT APPEAR EXACTLY
+004038* BJ-DECK-COUNT TIMES -- THE EXPECTED FULL COMPOSITION OF
+004039* 13 RANKS X 4 SUITS X BJ-DECK-COUNT DECKS.
+004040* =================================================================
+004041 2190-RECONCILE-SHOE.
+004042     MOVE "N" TO BJ-RECON-BREAK-FLAG.
+004043     PERFORM 2191-RECONCILE-ONE-RANK THRU 2191-EXIT
+004044         VARYING BJ-CALC-RANK-IX FROM 1 BY 1
+004045         UNTIL BJ-CALC-RANK-IX > 13.
+004046     IF NOT BJ-RECON-HAS-BREAK
+004047         DISPLAY "END-OF-SHOE RECONCILIATION: ALL " BJ-SHOE-SIZE
+004048             " CARDS ACCOUNTED FOR.".
+004049 2190-EXIT.
+004050     EXIT.
+004051
+004052 2191-RECONCILE-ONE-RANK.
+004053     PERFORM 2192-RECONCILE-ONE-CARD THRU 2192-EXIT
+004054         VARYING BJ-CALC-IX FROM 1 BY 1
+004055         UNTIL BJ-CALC-IX > 4.
+004056 2191-EXIT.
+004057     EXIT.
+004058
+004059 2192-RECONCILE-ONE-CARD.
+004060     MOVE BJ-CARD-VALUES(BJ-CALC-RANK-IX:1) TO BJ-RECON-CARD(1:1).
+004061     MOVE BJ-CARD-SUITS(BJ-CALC-IX:1) TO BJ-RECON-CARD(2:1).
+004062     MOVE ZERO TO BJ-RECON-COUNT.
+004063     PERFORM 2193-TALLY-ONE-SLOT THRU 2193-EXIT
+004064         VARYING BJ-CALC-SHOE-IX FROM 1 BY 1
+004065         UNTIL BJ-CALC-SHOE-IX > BJ-SHOE-SIZE.
+004066     IF BJ-RECON-COUNT NOT = BJ-DECK-COUNT
+004067         MOVE "Y" TO BJ-RECON-BREAK-FLAG
+004068         DISPLAY "*** RECONCILIATION BREAK -- CARD " BJ-RECON-CARD
+004069             " EXPECTED " BJ-DECK-COUNT " FOUND " BJ-RECON-COUNT
+004070             " ***".
+004071 2192-EXIT.
+004072     EXIT.
+004073
+004074 2193-TALLY-ONE-SLOT.
+004075     IF BJ-SHOE-CARD(BJ-CALC-SHOE-IX) = BJ-RECON-CARD
+004076         ADD 1 TO BJ-RECON-COUNT.
+004077 2193-EXIT.
+004078     EXIT.
+004079
+004080* =================================================================
+004081* 2200-COLLECT-WAGER -- ASK EVERY SEATED PLAYER FOR A BET BEFORE
+004082* THE CARDS ARE DEALT
+004083* =================================================================
+004090 2200-COLLECT-WAGER.
+004100     PERFORM 2210-COLLECT-ONE-WAGER THRU 2210-EXIT
+004110         VARYING BJ-WORK-SEAT FROM 1 BY 1
+004120         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+004130 2200-EXIT.
+004140     EXIT.
+004150
+004160 2210-COLLECT-ONE-WAGER.
+004170     MOVE ZERO TO BJ-BET-AMOUNT.
+004180     PERFORM 2220-PROMPT-ONE-WAGER THRU 2220-EXIT
+004190         UNTIL BJ-BET-AMOUNT > ZERO
+004200         AND BJ-BET-AMOUNT NOT > BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+004210     MOVE BJ-BET-AMOUNT TO BJ-SEAT-BET(BJ-WORK-SEAT).
+004220 2210-EXIT.
+004230     EXIT.
+004240
+004250 2220-PROMPT-ONE-WAGER.
+004260     DISPLAY "SEAT " BJ-WORK-SEAT " BALANCE IS: "
+004270         BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+004280     DISPLAY "SEAT " BJ-WORK-SEAT " -- ENTER YOUR BET AMOUNT: ".
+004290     ACCEPT BJ-BET-AMOUNT.
+004300     IF BJ-BET-AMOUNT = ZERO
+004310         OR BJ-BET-AMOUNT > BJ-SEAT-BALANCE(BJ-WORK-SEAT)
+004320         DISPLAY "INVALID BET -- MUST BE > 0 AND <= YOUR BALANCE".
+004330 2220-EXIT.
+004340     EXIT.
+004350
+004360* =================================================================
+004370* 3000-DEAL-INITIAL-HANDS -- DEAL TWO CARDS TO EVERY SEAT, ONE CARD
+004380* AT A TIME ROUND-ROBIN AS A LIVE TABLE WOULD, THEN THE DEALER'S
+004390* TWO CARDS, AND CALCULATE THE STARTING TOTALS.  ONLY HAND 1 OF
+004400* EACH SEAT IS DEALT HERE -- HAND 2 ONLY COMES INTO PLAY IF
+004410* 4150-OFFER-SPLIT SPLITS THAT SEAT'S PAIR.
+004420* =================================================================
+004430 3000-DEAL-INITIAL-HANDS.
+004440     MOVE SPACES TO BJ-SEAT-HANDS.
+004450     MOVE SPACES TO BJ-DEALER-HAND.
+004460     MOVE 1 TO BJ-DEALER-NEXT-CARD.
+004470     PERFORM 3010-INIT-ONE-SEAT THRU 3010-EXIT
+004480         VARYING BJ-WORK-SEAT FROM 1 BY 1
+004490         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+004500     PERFORM 3020-DEAL-ONE-ROUND THRU 3020-EXIT
+004510         VARYING BJ-DEAL-ROUND FROM 1 BY 1
+004520         UNTIL BJ-DEAL-ROUND > 2.
+004530     PERFORM 3030-TOTAL-ONE-SEAT THRU 3030-EXIT
+004540         VARYING BJ-WORK-SEAT FROM 1 BY 1
+004550         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+004560     MOVE BJ-DEALER-HAND TO BJ-CALC-HAND.
+004570     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+004580     MOVE BJ-CALC-TOTAL TO BJ-DEALER-TOTAL.
+004590 3000-EXIT.
+004600     EXIT.
+004610
+004620 3010-INIT-ONE-SEAT.
+004630     MOVE 1 TO BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+004640     MOVE 1 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1).
+004650     MOVE BJ-SEAT-BET(BJ-WORK-SEAT)
+004660         TO BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1).
+004670 3010-EXIT.
+004680     EXIT.
+004690
+004700* =================================================================
+004710* 3020-DEAL-ONE-ROUND -- ONE CARD TO EVERY SEAT, THEN ONE TO THE
+004720* DEALER.  CALLED TWICE TO DEAL EACH SEAT AND THE DEALER THEIR
+004730* OPENING TWO CARDS.
+004740* =================================================================
+004750 3020-DEAL-ONE-ROUND.
+004760     PERFORM 3025-DEAL-ONE-SEAT-CARD THRU 3025-EXIT
+004770         VARYING BJ-WORK-SEAT FROM 1 BY 1
+004780         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+004790     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+004800     MOVE BJ-DEALT-CARD TO BJ-DEALER-CARD(BJ-DEALER-NEXT-CARD).
+004810     ADD 1 TO BJ-DEALER-NEXT-CARD.
+004820 3020-EXIT.
+004830     EXIT.
+004840
+004850 3025-DEAL-ONE-SEAT-CARD.
+004860     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+004870     MOVE BJ-DEALT-CARD TO BJ-SEAT-CARD(BJ-WORK-SEAT, 1,
+004880         BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1)).
+004890     ADD 1 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1).
+004900 3025-EXIT.
+004910     EXIT.
+004920
+004930 3030-TOTAL-ONE-SEAT.
+004940     MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, 1) TO BJ-CALC-HAND.
+004950     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+004960     MOVE BJ-CALC-TOTAL TO BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, 1).
+004970 3030-EXIT.
+004980     EXIT.
+004990
+005000* =================================================================
+005010* 3100-DEAL-CARD -- HAND BACK THE NEXT SHOE CARD IN BJ-DEALT-CARD.
+005020* IF THE SHOE HAS BEEN DEALT PAST THE PENETRATION MARKER, RECONCILE
+005021* THE OUTGOING SHOE'S CARD COUNT AND RESHUFFLE A FRESH SHOE FIRST
+005022* INSTEAD OF RUNNING OUT OF CARDS SILENTLY.
+005040* =================================================================
+005050 3100-DEAL-CARD.
+005060     IF BJ-SHOE-POS > BJ-PENETRATION-LIMIT
+005065         PERFORM 2190-RECONCILE-SHOE THRU 2190-EXIT
+005070         PERFORM 2000-INITIALIZE-DECK THRU 2000-EXIT.
+005080     MOVE BJ-SHOE-CARD(BJ-SHOE-POS) TO BJ-DEALT-CARD.
+005090     ADD 1 TO BJ-SHOE-POS.
+005100 3100-EXIT.
+005110     EXIT.
+005120
+005130* =================================================================
+005140* 3400-CALC-TOTAL-FOR-HAND -- TOTAL UP BJ-CALC-HAND INTO
+005150* BJ-CALC-TOTAL, SOFTENING ACES FROM 11 TO 1 AS NEEDED SO THE HAND
+005160* DOES NOT BUST WHEN IT DOES NOT HAVE TO.
+005170* =================================================================
+005180 3400-CALC-TOTAL-FOR-HAND.
+005190     MOVE ZERO TO BJ-CALC-TOTAL.
+005200     MOVE ZERO TO BJ-CALC-ACES.
+005210     PERFORM 3410-ADD-CARD-TO-TOTAL THRU 3410-EXIT
+005220         VARYING BJ-CALC-IX FROM 1 BY 1
+005230         UNTIL BJ-CALC-IX > 10.
+005240     PERFORM 3430-SOFTEN-ONE-ACE THRU 3430-EXIT
+005250         UNTIL BJ-CALC-TOTAL NOT > 21
+005260         OR BJ-CALC-ACES = ZERO.
+005270 3400-EXIT.
+005280     EXIT.
+005290
+005300 3410-ADD-CARD-TO-TOTAL.
+005310     IF BJ-CALC-CARD(BJ-CALC-IX) NOT = SPACES
+005320         MOVE BJ-CALC-CARD(BJ-CALC-IX)(1:1) TO BJ-CALC-RANK
+005330         PERFORM 3420-FIND-RANK-VALUE THRU 3420-EXIT
+005340         ADD BJ-CALC-VALUE TO BJ-CALC-TOTAL
+005350         IF BJ-CALC-RANK = "A"
+005360             ADD 1 TO BJ-CALC-ACES.
+005370 3410-EXIT.
+005380     EXIT.
+005390
+005400 3420-FIND-RANK-VALUE.
+005410     MOVE ZERO TO BJ-CALC-VALUE.
+005420     PERFORM 3421-TEST-ONE-RANK THRU 3421-EXIT
+005430         VARYING BJ-CALC-RANK-IX FROM 1 BY 1
+005440         UNTIL BJ-CALC-RANK-IX > 13
+005450         OR BJ-CALC-VALUE NOT = ZERO.
+005460 3420-EXIT.
+005470     EXIT.
+005480
+005490 3421-TEST-ONE-RANK.
+005500     IF BJ-CARD-VALUES(BJ-CALC-RANK-IX:1) = BJ-CALC-RANK
+005510         MOVE BJ-RANK-VALUE(BJ-CALC-RANK-IX) TO BJ-CALC-VALUE.
+005520 3421-EXIT.
+005530     EXIT.
+005540
+005550 3430-SOFTEN-ONE-ACE.
+005560     SUBTRACT 10 FROM BJ-CALC-TOTAL.
+005570     SUBTRACT 1 FROM BJ-CALC-ACES.
+005580 3430-EXIT.
+005590     EXIT.
+005600
+005610* =================================================================
+005620* 4000-PLAY-GAME -- ONE ROUND FOR THE WHOLE TABLE: WAGERS, DEAL,
+005630* NATURALS/INSURANCE, EVERY SEAT'S TURN(S) (UNLESS THE DEALER SHOWS
+005640* A BLACKJACK, WHICH ENDS THE ROUND AT ONCE), ONE DEALER TURN, SHOW
+005650* THE RESULTS AND RECORD THEM.
+005655* =================================================================
+005660 4000-PLAY-GAME.
+005670     PERFORM 2200-COLLECT-WAGER THRU 2200-EXIT.
+005680     PERFORM 3000-DEAL-INITIAL-HANDS THRU 3000-EXIT.
+005690     PERFORM 5000-DISPLAY-HANDS THRU 5000-EXIT.
+005691     PERFORM 4040-CHECK-ONE-NATURAL THRU 4040-EXIT
+005692         VARYING BJ-WORK-SEAT FROM 1 BY 1
+005693         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+005694     IF BJ-DEALER-TOTAL = 21
+005695         MOVE "Y" TO BJ-DEALER-NATURAL-FLAG
+005696     ELSE
+005697         MOVE "N" TO BJ-DEALER-NATURAL-FLAG.
+005698     IF BJ-DEALER-CARD(1)(1:1) = "A"
+005699         PERFORM 4060-OFFER-INSURANCE THRU 4060-EXIT
+005700             VARYING BJ-WORK-SEAT FROM 1 BY 1
+005701             UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS
+005702         PERFORM 4070-SETTLE-INSURANCE THRU 4070-EXIT
+005703             VARYING BJ-WORK-SEAT FROM 1 BY 1
+005704             UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+005705     IF BJ-DEALER-HAS-NATURAL
+005706         DISPLAY "DEALER HAS BLACKJACK!"
+005707     ELSE
+005708         PERFORM 4100-PLAY-ONE-SEAT THRU 4100-EXIT
+005710             VARYING BJ-WORK-SEAT FROM 1 BY 1
+005720             UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+005730     MOVE "N" TO BJ-ANY-LIVE-FLAG.
+005740     PERFORM 4285-CHECK-SEAT-LIVE THRU 4285-EXIT
+005750         VARYING BJ-WORK-SEAT FROM 1 BY 1
+005760         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+005770     IF BJ-SOME-HAND-LIVE
+005780         PERFORM 4500-DEALER-TURN THRU 4500-EXIT
+005790         UNTIL BJ-DEALER-TOTAL >= 17.
+005800     PERFORM 5100-DISPLAY-RESULT THRU 5100-EXIT.
+005810     PERFORM 5200-SETTLE-BANKROLL THRU 5200-EXIT.
+005820     PERFORM 6000-WRITE-HAND-HISTORY THRU 6000-EXIT.
+005830     PERFORM 7000-SAVE-CHECKPOINT THRU 7000-EXIT.
+005840 4000-EXIT.
+005850     EXIT.
+005851
+005852* =================================================================
+005853* 4040-CHECK-ONE-NATURAL -- A TWO-CARD 21 ON THE ORIGINAL DEAL IS A
+005854* NATURAL BLACKJACK, PAID 3:2 BY 5210-SETTLE-ONE-HAND.  ONLY HAND 1
+005855* CAN EVER BE A NATURAL -- A SPLIT HAND NEVER QUALIFIES, AND THE
+005856* SPLIT OFFER ITSELF NEVER FIRES FOR ONE BECAUSE A NATURAL'S TWO
+005857* CARDS ARE NEVER A MATCHING PAIR.
+005858* =================================================================
+005859 4040-CHECK-ONE-NATURAL.
+005860     MOVE "N" TO BJ-SEAT-HAND-NATURAL(BJ-WORK-SEAT, 1).
+005861     IF BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, 1) = 21
+005862         MOVE "Y" TO BJ-SEAT-HAND-NATURAL(BJ-WORK-SEAT, 1)
+005863         DISPLAY "SEAT " BJ-WORK-SEAT " -- BLACKJACK!".
+005864 4040-EXIT.
+005865     EXIT.
+005866
+005867* =================================================================
+005868* 4060-OFFER-INSURANCE -- WHEN THE DEALER'S UP-CARD IS AN ACE, OFFER
+005869* EACH SEAT THAT CAN COVER IT A SIDE BET OF HALF ITS ORIGINAL WAGER
+005870* AGAINST THE DEALER HOLDING A BLACKJACK.
+005871* =================================================================
+005872 4060-OFFER-INSURANCE.
+005873     MOVE ZERO TO BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT).
+005874     MOVE ZERO TO BJ-SEAT-INSURANCE-PAYOUT(BJ-WORK-SEAT).
+005875     IF BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1) / 2
+005876         NOT > BJ-SEAT-BALANCE(BJ-WORK-SEAT)
+005877             - BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1)
+005878         MOVE SPACE TO BJ-INSURANCE-ACTION
+005879         PERFORM 4065-GET-INSURANCE-ACTION THRU 4065-EXIT
+005880             UNTIL BJ-VALID-INSURANCE-ACTION
+005881         IF BJ-INSURANCE-ACTION = "Y"
+005882             COMPUTE BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT)
+005883                 ROUNDED =
+005884                 BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1) / 2
+005885             SUBTRACT BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT)
+005886                 FROM BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+005887 4060-EXIT.
+005888     EXIT.
+005889
+005890 4065-GET-INSURANCE-ACTION.
+005891     DISPLAY "SEAT " BJ-WORK-SEAT
+005892         " -- DEALER SHOWS AN ACE.  TAKE INSURANCE (Y/N)? ".
+005893     ACCEPT BJ-INSURANCE-ACTION.
+005894     IF NOT BJ-VALID-INSURANCE-ACTION
+005895         DISPLAY "PLEASE ENTER Y OR N.".
+005896 4065-EXIT.
+005897     EXIT.
+005898
+005899* =================================================================
+005900* 4070-SETTLE-INSURANCE -- RESOLVE ANY INSURANCE SIDE BET NOW THAT
+005901* THE DEALER'S HOLE CARD IS KNOWN.  A SEAT THAT DID NOT INSURE HAS
+005902* BJ-SEAT-INSURANCE-BET ZERO, SO IT IS A NO-OP HERE.  THE NET CHANGE
+005903* IN BALANCE IS KEPT IN BJ-SEAT-INSURANCE-PAYOUT SO 6010-WRITE-ONE-
+005904* HAND CAN AUDIT IT THE SAME WAY AS THE MAIN WAGER'S PAYOUT.
+005905* =================================================================
+005906 4070-SETTLE-INSURANCE.
+005907     IF BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT) > ZERO
+005908         IF BJ-DEALER-HAS-NATURAL
+005909             COMPUTE BJ-SEAT-BALANCE(BJ-WORK-SEAT) =
+005910                 BJ-SEAT-BALANCE(BJ-WORK-SEAT)
+005911                 + (BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT) * 3)
+005912             COMPUTE BJ-SEAT-INSURANCE-PAYOUT(BJ-WORK-SEAT) =
+005913                 BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT) * 2
+005914             DISPLAY "SEAT " BJ-WORK-SEAT
+005915                 " -- INSURANCE PAYS 2 TO 1."
+005916         ELSE
+005917             COMPUTE BJ-SEAT-INSURANCE-PAYOUT(BJ-WORK-SEAT) =
+005918                 BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT) * -1
+005919             DISPLAY "SEAT " BJ-WORK-SEAT
+005920                 " -- INSURANCE LOST.".
+005921 4070-EXIT.
+005922     EXIT.
+005923
+005924* =================================================================
+005925* 4100-PLAY-ONE-SEAT -- OFFER THE SPLIT, THEN PLAY EVERY HAND THIS
+005926* SEAT HOLDS (ONE, OR TWO IF IT SPLIT) TO COMPLETION.
+005927* =================================================================
+005928 4100-PLAY-ONE-SEAT.
+005929     DISPLAY "SEAT " BJ-WORK-SEAT " -- YOUR TURN.".
+005930     PERFORM 4150-OFFER-SPLIT THRU 4150-EXIT.
+005931     PERFORM 4200-PLAYER-TURN THRU 4200-EXIT
+005950         VARYING BJ-WORK-HAND FROM 1 BY 1
+005960         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+005970 4100-EXIT.
+005980     EXIT.
+005990
+006000* =================================================================
+006010* 4150-OFFER-SPLIT -- IF THE FIRST TWO CARDS OF THIS SEAT'S HAND 1
+006020* ARE A PAIR AND THE SEAT'S BANKROLL CAN COVER A MATCHING SECOND
+006030* BET, ASK WHETHER TO SPLIT THEM INTO TWO INDEPENDENT HANDS.
+006040* =================================================================
+006050 4150-OFFER-SPLIT.
+006060     IF BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT) = 1
+006070         AND BJ-SEAT-CARD(BJ-WORK-SEAT, 1, 1)(1:1)
+006080             = BJ-SEAT-CARD(BJ-WORK-SEAT, 1, 2)(1:1)
+006090         AND BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1) NOT >
+006100             BJ-SEAT-BALANCE(BJ-WORK-SEAT)
+006110             - BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1)
+006120         DISPLAY "SEAT " BJ-WORK-SEAT
+006130             " -- YOUR FIRST TWO CARDS ARE A PAIR."
+006140         MOVE SPACE TO BJ-SPLIT-ACTION
+006150         PERFORM 4145-GET-SPLIT-ACTION THRU 4145-EXIT
+006151             UNTIL BJ-VALID-SPLIT-ACTION
+006160         IF BJ-SPLIT-ACTION = "P"
+006170             PERFORM 4160-DO-SPLIT THRU 4160-EXIT.
+006180 4150-EXIT.
+006190     EXIT.
+006195
+006196* =================================================================
+006197* 4145-GET-SPLIT-ACTION -- PROMPT AND EDIT ONE ANSWER TO THE SPLIT
+006198* OFFER.  ANYTHING OTHER THAN P OR N IS REJECTED AND RE-PROMPTED.
+006199* =================================================================
+006200 4145-GET-SPLIT-ACTION.
+006201     DISPLAY "DO YOU WANT TO (P)SPLIT OR (N)O? ".
+006202     ACCEPT BJ-SPLIT-ACTION.
+006203     IF NOT BJ-VALID-SPLIT-ACTION
+006204         DISPLAY "PLEASE ENTER P OR N.".
+006205 4145-EXIT.
+006206     EXIT.
+006207
+006210* =================================================================
+006220* 4160-DO-SPLIT -- MOVE THE SECOND CARD OF HAND 1 TO HAND 2, DEAL
+006230* EACH HAND A NEW SECOND CARD, AND MATCH THE ORIGINAL BET.
+006240* =================================================================
+006250 4160-DO-SPLIT.
+006260     MOVE 2 TO BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+006270     MOVE BJ-SEAT-CARD(BJ-WORK-SEAT, 1, 2)
+006280         TO BJ-SEAT-CARD(BJ-WORK-SEAT, 2, 1).
+006290     MOVE SPACES TO BJ-SEAT-CARD(BJ-WORK-SEAT, 1, 2).
+006300     MOVE 2 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1).
+006310     MOVE 2 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 2).
+006320     MOVE BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1)
+006330         TO BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 2).
+006340     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+006350     MOVE BJ-DEALT-CARD TO BJ-SEAT-CARD(BJ-WORK-SEAT, 1,
+006360         BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1)).
+006370     ADD 1 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 1).
+006380     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+006390     MOVE BJ-DEALT-CARD TO BJ-SEAT-CARD(BJ-WORK-SEAT, 2,
+006400         BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 2)).
+006410     ADD 1 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, 2).
+006420     MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, 1) TO BJ-CALC-HAND.
+006430     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+006440     MOVE BJ-CALC-TOTAL TO BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, 1).
+006450     MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, 2) TO BJ-CALC-HAND.
+006460     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+006470     MOVE BJ-CALC-TOTAL TO BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, 2).
+006480     DISPLAY "HAND 1: " BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, 1).
+006490     DISPLAY "HAND 2: " BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, 2).
+006500 4160-EXIT.
+006510     EXIT.
+006520
+006530* =================================================================
+006540* 4200-PLAYER-TURN -- PLAY ONE HAND (BJ-WORK-HAND) OF THE CURRENT
+006550* SEAT TO COMPLETION: HIT, STAND, OR DOUBLE-DOWN, LOOPING UNTIL
+006560* THE HAND STANDS OR REACHES 21.  A HAND THAT IS ALREADY OVER 21
+006570* (E.G. A SPLIT HAND THAT CANNOT ACT) IS SKIPPED.
+006580* =================================================================
+006590 4200-PLAYER-TURN.
+006600     IF BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND) NOT > 21
+006601         AND NOT BJ-SEAT-HAND-IS-NATURAL(BJ-WORK-SEAT,
+006602             BJ-WORK-HAND)
+006610         PERFORM 4210-PROMPT-AND-ACT THRU 4210-EXIT
+006620             UNTIL BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+006630                 >= 21
+006640             OR BJ-SEAT-HAND-STANDING(BJ-WORK-SEAT, BJ-WORK-HAND).
+006650 4200-EXIT.
+006660     EXIT.
+006670
+006680 4210-PROMPT-AND-ACT.
+006690     MOVE SPACE TO BJ-PLAYER-ACTION.
+006691     PERFORM 4205-GET-PLAYER-ACTION THRU 4205-EXIT
+006692         UNTIL BJ-VALID-PLAYER-ACTION.
+006720     EVALUATE BJ-PLAYER-ACTION
+006730         WHEN "H"
+006740             PERFORM 4220-HIT-HAND THRU 4220-EXIT
+006750         WHEN "S"
+006760             MOVE "S"
+006770             TO BJ-SEAT-HAND-STATUS(BJ-WORK-SEAT, BJ-WORK-HAND)
+006780         WHEN "D"
+006790             PERFORM 4230-DOUBLE-HAND THRU 4230-EXIT
+006800     END-EVALUATE.
+006830 4210-EXIT.
+006840     EXIT.
+006841
+006842* =================================================================
+006843* 4205-GET-PLAYER-ACTION -- PROMPT AND EDIT ONE HIT/STAND/DOUBLE
+006844* ANSWER.  ANYTHING OTHER THAN H, S, OR D IS REJECTED AND
+006845* RE-PROMPTED -- NO ACTION IS TAKEN ON BAD INPUT.
+006846* =================================================================
+006847 4205-GET-PLAYER-ACTION.
+006848     DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+006849         " -- (H)IT, (S)TAND OR (D)OUBLE DOWN? ".
+006850     ACCEPT BJ-PLAYER-ACTION.
+006851     IF NOT BJ-VALID-PLAYER-ACTION
+006852         DISPLAY "PLEASE ENTER H, S, OR D.".
+006853 4205-EXIT.
+006854     EXIT.
+006855
+006860* =================================================================
+006870* 4220-HIT-HAND -- ONE MORE CARD ON THE CURRENT WORKING HAND
+006880* =================================================================
+006890 4220-HIT-HAND.
+006900     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+006910     MOVE BJ-DEALT-CARD
+006920         TO BJ-SEAT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND,
+006930             BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND)).
+006940     ADD 1 TO BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND).
+006950     MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, BJ-WORK-HAND)
+006960         TO BJ-CALC-HAND.
+006970     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+006980     MOVE BJ-CALC-TOTAL
+006990         TO BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND).
+007000     DISPLAY "YOUR TOTAL IS: "
+007010         BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND).
+007020 4220-EXIT.
+007030     EXIT.
+007040
+007050* =================================================================
+007060* 4230-DOUBLE-HAND -- ONLY LEGAL ON THE FIRST DECISION (STILL JUST
+007070* TWO CARDS) AND ONLY IF THE SEAT'S BANKROLL COVERS THE EXTRA BET,
+007080* ON TOP OF WHATEVER IS ALREADY RIDING ON THIS SEAT'S OTHER HAND
+007081* IF IT SPLIT.  DOUBLES THE HAND'S WAGER, DEALS EXACTLY ONE MORE
+007082* CARD, AND FORCES A STAND.
+007100* =================================================================
+007110 4230-DOUBLE-HAND.
+007111     MOVE ZERO TO BJ-OTHER-HANDS-BET.
+007112     IF BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT) = 2
+007113         IF BJ-WORK-HAND = 1
+007114             MOVE BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 2)
+007115                 TO BJ-OTHER-HANDS-BET
+007116         ELSE
+007117             MOVE BJ-SEAT-HAND-BET(BJ-WORK-SEAT, 1)
+007118                 TO BJ-OTHER-HANDS-BET.
+007120     IF BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND) = 3
+007130         AND BJ-SEAT-HAND-BET(BJ-WORK-SEAT, BJ-WORK-HAND) NOT >
+007140             BJ-SEAT-BALANCE(BJ-WORK-SEAT)
+007150             - BJ-SEAT-HAND-BET(BJ-WORK-SEAT, BJ-WORK-HAND)
+007151             - BJ-OTHER-HANDS-BET
+007160         MULTIPLY 2 BY
+007170             BJ-SEAT-HAND-BET(BJ-WORK-SEAT, BJ-WORK-HAND)
+007180         PERFORM 3100-DEAL-CARD THRU 3100-EXIT
+007190         MOVE BJ-DEALT-CARD
+007200             TO BJ-SEAT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND,
+007210                 BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND))
+007220         ADD 1 TO
+007230             BJ-SEAT-NEXT-CARD(BJ-WORK-SEAT, BJ-WORK-HAND)
+007240         MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, BJ-WORK-HAND)
+007250             TO BJ-CALC-HAND
+007260         PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT
+007270         MOVE BJ-CALC-TOTAL
+007280             TO BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+007290         MOVE "S"
+007300             TO BJ-SEAT-HAND-STATUS(BJ-WORK-SEAT, BJ-WORK-HAND)
+007310         DISPLAY "DOUBLED DOWN.  YOUR TOTAL IS: "
+007320             BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+007330     ELSE
+007340         DISPLAY "DOUBLE DOWN NOT AVAILABLE ON THIS HAND.".
+007350 4230-EXIT.
+007360     EXIT.
+007370
+007380* =================================================================
+007390* 4285-CHECK-SEAT-LIVE -- CHECK EVERY HAND THIS SEAT HOLDS
+007400* =================================================================
+007410 4285-CHECK-SEAT-LIVE.
+007420     PERFORM 4280-CHECK-HAND-LIVE THRU 4280-EXIT
+007430         VARYING BJ-WORK-HAND FROM 1 BY 1
+007440         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+007450 4285-EXIT.
+007460     EXIT.
+007470
+007480* =================================================================
+007490* 4280-CHECK-HAND-LIVE -- SET BJ-SOME-HAND-LIVE IF AT LEAST ONE
+007500* HAND AT THE TABLE DID NOT BUST, SO THE DEALER ONLY DRAWS WHEN
+007510* IT CAN STILL MATTER.
+007520* =================================================================
+007530 4280-CHECK-HAND-LIVE.
+007540     IF BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND) NOT > 21
+007550         MOVE "Y" TO BJ-ANY-LIVE-FLAG.
+007560 4280-EXIT.
+007570     EXIT.
+007580
+007590* =================================================================
+007600* 4500-DEALER-TURN -- DEALER HITS UNTIL 17 OR HIGHER
+007610* =================================================================
+007620 4500-DEALER-TURN.
+007630     PERFORM 3100-DEAL-CARD THRU 3100-EXIT.
+007640     MOVE BJ-DEALT-CARD TO BJ-DEALER-CARD(BJ-DEALER-NEXT-CARD).
+007650     ADD 1 TO BJ-DEALER-NEXT-CARD.
+007660     MOVE BJ-DEALER-HAND TO BJ-CALC-HAND.
+007670     PERFORM 3400-CALC-TOTAL-FOR-HAND THRU 3400-EXIT.
+007680     MOVE BJ-CALC-TOTAL TO BJ-DEALER-TOTAL.
+007690 4500-EXIT.
+007700     EXIT.
+007710
+007720* =================================================================
+007730* 5000-DISPLAY-HANDS -- DEALER'S HOLE CARD STAYS HIDDEN
+007740* =================================================================
+007750 5000-DISPLAY-HANDS.
+007760     PERFORM 5005-DISPLAY-ONE-SEAT THRU 5005-EXIT
+007770         VARYING BJ-WORK-SEAT FROM 1 BY 1
+007780         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+007790     DISPLAY "DEALER'S HAND: " BJ-DEALER-CARD(1) "XX".
+007800 5000-EXIT.
+007810     EXIT.
+007820
+007830 5005-DISPLAY-ONE-SEAT.
+007840     PERFORM 5010-DISPLAY-ONE-HAND THRU 5010-EXIT
+007850         VARYING BJ-WORK-HAND FROM 1 BY 1
+007860         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+007870 5005-EXIT.
+007880     EXIT.
+007890
+007900 5010-DISPLAY-ONE-HAND.
+007910     DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND ": "
+007920         BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, BJ-WORK-HAND).
+007930 5010-EXIT.
+007940     EXIT.
+007950
+007960* =================================================================
+007970* 5100-DISPLAY-RESULT -- SCORE EVERY HAND AT THE TABLE AND SET ITS
+007980* BJ-SEAT-HAND-RESULT
+007990* =================================================================
+008000 5100-DISPLAY-RESULT.
+008010     DISPLAY "DEALER'S TOTAL: " BJ-DEALER-TOTAL.
+008020     PERFORM 5105-SCORE-ONE-SEAT THRU 5105-EXIT
+008030         VARYING BJ-WORK-SEAT FROM 1 BY 1
+008040         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+008050 5100-EXIT.
+008060     EXIT.
+008070
+008080 5105-SCORE-ONE-SEAT.
+008090     PERFORM 5110-SCORE-ONE-HAND THRU 5110-EXIT
+008100         VARYING BJ-WORK-HAND FROM 1 BY 1
+008110         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+008120 5105-EXIT.
+008130     EXIT.
+008140
+008150 5110-SCORE-ONE-HAND.
+008160     DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND " TOTAL: "
+008170         BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND).
+008171     IF BJ-SEAT-HAND-IS-NATURAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+008172         AND NOT BJ-DEALER-HAS-NATURAL
+008173         MOVE "PWIN"
+008174             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008175         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008176             " -- BLACKJACK WINS!"
+008180     ELSE IF BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND) > 21
+008190         MOVE "DWIN"
+008200             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008210         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008220             " -- DEALER WINS!"
+008230     ELSE IF BJ-DEALER-TOTAL > 21
+008240         MOVE "PWIN"
+008250             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008260         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008270             " -- PLAYER WINS!"
+008280     ELSE IF BJ-DEALER-TOTAL =
+008290         BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+008300         MOVE "TIE "
+008310             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008320         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008330             " -- IT'S A TIE!"
+008340     ELSE IF BJ-DEALER-TOTAL >
+008350         BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+008360         MOVE "DWIN"
+008370             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008380         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008390             " -- DEALER WINS!"
+008400     ELSE
+008410         MOVE "PWIN"
+008420             TO BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008430         DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008440             " -- PLAYER WINS!".
+008450 5110-EXIT.
+008460     EXIT.
+008470
+008480* =================================================================
+008490* 5200-SETTLE-BANKROLL -- DEBIT OR CREDIT EVERY SEAT'S BALANCE FOR
+008500* EACH HAND IT HOLDS, THEN REWRITE THAT SEAT'S LEDGER RECORD ONCE.
+008510* BJ-SEAT-HAND-NATURAL IS SET BY 4040-CHECK-ONE-NATURAL WHEN THE
+008520* ORIGINAL TWO CARDS ARE A BLACKJACK, EARNING THE 3:2 PAYOUT INSTEAD
+008530* OF THE USUAL EVEN MONEY -- A SPLIT HAND NEVER QUALIFIES.
+008540* =================================================================
+008550 5200-SETTLE-BANKROLL.
+008560     PERFORM 5205-SETTLE-ONE-SEAT THRU 5205-EXIT
+008570         VARYING BJ-WORK-SEAT FROM 1 BY 1
+008580         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+008590 5200-EXIT.
+008600     EXIT.
+008610
+008620 5205-SETTLE-ONE-SEAT.
+008630     PERFORM 5210-SETTLE-ONE-HAND THRU 5210-EXIT
+008640         VARYING BJ-WORK-HAND FROM 1 BY 1
+008650         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+008660     MOVE BJ-SEAT-PLAYER-ID(BJ-WORK-SEAT) TO BK-PLAYER-ID.
+008670     MOVE BJ-SEAT-BALANCE(BJ-WORK-SEAT)  TO BK-BALANCE.
+008680     ADD 1 TO BJ-SEAT-LAST-SEQ(BJ-WORK-SEAT).
+008690     MOVE BJ-SEAT-LAST-SEQ(BJ-WORK-SEAT) TO BK-LAST-HAND-SEQ.
+008700     REWRITE BK-RECORD.
+008710 5205-EXIT.
+008720     EXIT.
+008730
+008740 5210-SETTLE-ONE-HAND.
+008750     IF BJ-SEAT-HAND-IS-TIE(BJ-WORK-SEAT, BJ-WORK-HAND)
+008760         MOVE ZERO TO BJ-PAYOUT-MULTIPLIER
+008770     ELSE IF BJ-SEAT-HAND-IS-PWIN(BJ-WORK-SEAT, BJ-WORK-HAND)
+008780         AND BJ-SEAT-HAND-IS-NATURAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+008790         MOVE 1.50 TO BJ-PAYOUT-MULTIPLIER
+008810     ELSE IF BJ-SEAT-HAND-IS-PWIN(BJ-WORK-SEAT, BJ-WORK-HAND)
+008820         MOVE 1.00 TO BJ-PAYOUT-MULTIPLIER
+008830     ELSE
+008840         MOVE -1.00 TO BJ-PAYOUT-MULTIPLIER.
+008850     COMPUTE BJ-SEAT-HAND-PAYOUT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008860         ROUNDED =
+008870         BJ-SEAT-HAND-BET(BJ-WORK-SEAT, BJ-WORK-HAND)
+008880         * BJ-PAYOUT-MULTIPLIER.
+008890     ADD BJ-SEAT-HAND-PAYOUT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008900         TO BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+008910     DISPLAY "SEAT " BJ-WORK-SEAT " HAND " BJ-WORK-HAND
+008920         " PAYOUT: "
+008930         BJ-SEAT-HAND-PAYOUT(BJ-WORK-SEAT, BJ-WORK-HAND)
+008940         "  NEW BALANCE: " BJ-SEAT-BALANCE(BJ-WORK-SEAT).
+008950 5210-EXIT.
+008960     EXIT.
+008970
+008980* =================================================================
+008990* 6000-WRITE-HAND-HISTORY -- APPEND ONE AUDIT RECORD PER HAND PER
+009000* SEAT
+009010* =================================================================
+009020 6000-WRITE-HAND-HISTORY.
+009030     PERFORM 6005-WRITE-ONE-SEAT THRU 6005-EXIT
+009040         VARYING BJ-WORK-SEAT FROM 1 BY 1
+009050         UNTIL BJ-WORK-SEAT > BJ-ACTIVE-SEATS.
+009060 6000-EXIT.
+009070     EXIT.
+009080
+009090 6005-WRITE-ONE-SEAT.
+009100     PERFORM 6010-WRITE-ONE-HAND THRU 6010-EXIT
+009110         VARYING BJ-WORK-HAND FROM 1 BY 1
+009120         UNTIL BJ-WORK-HAND > BJ-SEAT-HAND-COUNT(BJ-WORK-SEAT).
+009130 6005-EXIT.
+009140     EXIT.
+009150
+009160 6010-WRITE-ONE-HAND.
+009170     ADD 1 TO BJ-HAND-SEQ.
+009180     MOVE BJ-TABLE-ID        TO HH-TABLE-ID.
+009190     MOVE BJ-HAND-SEQ        TO HH-HAND-SEQ.
+009200     MOVE BJ-SEAT-PLAYER-ID(BJ-WORK-SEAT) TO HH-PLAYER-ID.
+009210     MOVE BJ-SEAT-HAND-CARDS(BJ-WORK-SEAT, BJ-WORK-HAND)
+009220         TO HH-PLAYER-HAND.
+009230     MOVE BJ-DEALER-HAND     TO HH-DEALER-HAND.
+009240     MOVE BJ-SEAT-HAND-TOTAL(BJ-WORK-SEAT, BJ-WORK-HAND)
+009250         TO HH-PLAYER-TOTAL.
+009260     MOVE BJ-DEALER-TOTAL    TO HH-DEALER-TOTAL.
+009270     MOVE BJ-SEAT-HAND-RESULT(BJ-WORK-SEAT, BJ-WORK-HAND)
+009280         TO HH-RESULT-CODE.
+009290     MOVE BJ-SEAT-HAND-BET(BJ-WORK-SEAT, BJ-WORK-HAND)
+009300         TO HH-BET-AMOUNT.
+009310     MOVE BJ-SEAT-HAND-PAYOUT(BJ-WORK-SEAT, BJ-WORK-HAND)
+009320         TO HH-PAYOUT-AMOUNT.
+009321     MOVE ZERO TO HH-INSURANCE-BET.
+009322     MOVE ZERO TO HH-INSURANCE-PAYOUT.
+009323     IF BJ-WORK-HAND = 1
+009324         MOVE BJ-SEAT-INSURANCE-BET(BJ-WORK-SEAT)
+009325             TO HH-INSURANCE-BET
+009326         MOVE BJ-SEAT-INSURANCE-PAYOUT(BJ-WORK-SEAT)
+009327             TO HH-INSURANCE-PAYOUT.
+009330     WRITE HH-RECORD.
+009340 6010-EXIT.
+009350     EXIT.
+009360
+009370* =================================================================
+009380* 7000-SAVE-CHECKPOINT -- REWRITE THIS TABLE'S CHECKPOINT WITH THE
+009390* CURRENT SHOE POSITION AND HAND-HIST SEQUENCE SO A RESTART PICKS
+009400* UP RIGHT AFTER THE HAND JUST COMPLETED.  THE VERY FIRST CHECKPOINT
+009410* FOR A TABLE HAS NO RECORD TO REWRITE YET, SO IT IS WRITTEN INSTEAD.
+009420* =================================================================
+009430 7000-SAVE-CHECKPOINT.
+009440     MOVE BJ-TABLE-ID          TO CK-TABLE-ID.
+009450     MOVE BJ-DECK-COUNT        TO CK-DECK-COUNT.
+009460     MOVE BJ-SHOE-SIZE         TO CK-SHOE-SIZE.
+009470     MOVE BJ-SHOE-POS          TO CK-SHOE-POS.
+009480     MOVE BJ-PENETRATION-LIMIT TO CK-PENETRATION-LIMIT.
+009490     MOVE BJ-HAND-SEQ          TO CK-HAND-SEQ.
+009500     MOVE BJ-SHOE              TO CK-SHOE-CARDS.
+009510     IF BJ-CKPT-WAS-FOUND
+009520         REWRITE CK-RECORD
+009530     ELSE
+009540         WRITE CK-RECORD
+009550         MOVE "Y" TO BJ-CKPT-FOUND-FLAG.
+009560 7000-EXIT.
+009570     EXIT.
