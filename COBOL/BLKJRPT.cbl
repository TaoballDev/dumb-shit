@@ -0,0 +1,281 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BLKJRPT.
+000030 AUTHOR. R. OKONKWO, PIT SYSTEMS GROUP.
+000040 INSTALLATION. TABLE GAMES DATA PROCESSING.
+000050 DATE-WRITTEN. 08-09-2026.
+000060 DATE-COMPILED.
+000070*
+000080* -----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100* -----------------------------------------------------------------
+000110* DATE       INIT  DESCRIPTION
+000120* 08-09-26   ROP   ORIGINAL BATCH JOB.  READS THE HAND-HIST FILE
+000130*                  WRITTEN BY BLKJACK AND PRODUCES AN END-OF-DAY
+000140*                  HOLD/WIN PERCENTAGE REPORT BROKEN OUT BY TABLE.
+000145* 08-09-26   ROP   FOLDED THE INSURANCE SIDE BET INTO THE WAGERED
+000146*                  AND PAYOUT TOTALS SO THE HOLD PERCENTAGE REFLECTS
+000147*                  INSURANCE MONEY, NOT JUST THE MAIN WAGER.
+000148* 08-09-26   ROP   WIDENED RPT-HANDS/RPT-WAGERED/RPT-NET-WIN SO THE
+000149*                  GRAND-TOTAL LINE CAN NO LONGER OVERFLOW ITS EDITED
+000150*                  PICTURE AND SILENTLY TRUNCATE A LARGE FIGURE.
+000152* 08-09-26   ROP   ADDED COLUMN HEADINGS FOR WAGERED, NET WIN AND
+000153*                  HOLD PCT, AND WIDENED RH-TEXT TO COVER THE FULL
+000154*                  REPORT LINE SO ALL EIGHT COLUMNS ARE LABELED.
+000155* -----------------------------------------------------------------
+000160
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT HAND-HIST-FILE ASSIGN TO HANDHIST
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS IS RB-HH-FILE-STATUS.
+000230     SELECT HOLD-REPT-FILE ASSIGN TO HOLDREPT
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS IS RB-RPT-FILE-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  HAND-HIST-FILE
+000300     LABEL RECORD IS STANDARD.
+000310     COPY HANDREC.
+000320
+000330* ----------------------------------------------------------------
+000340* HOLD-REPT-FILE -- ONE PRINT LINE PER TABLE, PLUS A HEADING AND A
+000350* GRAND-TOTAL LINE.  RB-RPT-HEADING REDEFINES THE SAME STORAGE SO
+000360* A HEADING CAN BE MOVED IN AS PLAIN TEXT.
+000370* ----------------------------------------------------------------
+000380 FD  HOLD-REPT-FILE
+000390     LABEL RECORD IS STANDARD.
+000400 01  RPT-RECORD.
+000410     05  RPT-TABLE-ID           PIC X(04).
+000420     05  FILLER                 PIC X(02) VALUE SPACES.
+000430     05  RPT-HANDS              PIC Z,ZZZ,ZZ9.
+000440     05  FILLER                 PIC X(02) VALUE SPACES.
+000450     05  RPT-PLAYER-WINS        PIC ZZZ,ZZ9.
+000460     05  FILLER                 PIC X(02) VALUE SPACES.
+000470     05  RPT-DEALER-WINS        PIC ZZZ,ZZ9.
+000480     05  FILLER                 PIC X(02) VALUE SPACES.
+000490     05  RPT-TIES               PIC ZZZ,ZZ9.
+000500     05  FILLER                 PIC X(02) VALUE SPACES.
+000510     05  RPT-WAGERED            PIC Z,ZZZ,ZZZ,ZZ9.99.
+000520     05  FILLER                 PIC X(02) VALUE SPACES.
+000530     05  RPT-NET-WIN            PIC -Z,ZZZ,ZZZ,ZZ9.99.
+000540     05  FILLER                 PIC X(02) VALUE SPACES.
+000550     05  RPT-HOLD-PCT           PIC -ZZ9.99.
+000560 01  RPT-HEADING REDEFINES RPT-RECORD.
+000570     05  RH-TEXT                PIC X(88).
+000580
+000590 WORKING-STORAGE SECTION.
+000600* ---------------------------------------------------------- SWITCHES
+000610 77  RB-HH-FILE-STATUS      PIC X(02)  VALUE "00".
+000620 77  RB-RPT-FILE-STATUS     PIC X(02)  VALUE "00".
+000630 77  RB-EOF-FLAG            PIC X(01)  VALUE "N".
+000640     88  RB-AT-EOF          VALUE "Y".
+000650 77  RB-FOUND-FLAG         PIC X(01)  VALUE "N".
+000660     88  RB-TABLE-FOUND     VALUE "Y".
+000670 77  RB-TABLE-COUNT        PIC 9(02)  VALUE ZERO.
+000680 77  RB-WORK-IX             PIC 9(02)  VALUE ZERO.
+000690* ----------------------------------------------------- CONTROL TOTALS
+000700* ONE ENTRY PER DISTINCT TABLE-ID SEEN IN THE HAND-HIST FILE.  THE
+000710* FILE NEED NOT BE SORTED BY TABLE -- 2210-FIND-OR-ADD-TABLE DOES A
+000720* SIMPLE LINEAR LOOKUP AND ADDS A NEW ENTRY THE FIRST TIME A TABLE
+000730* ID IS SEEN.
+000740 01  RB-TABLE-TOTALS.
+000750     05  RB-TABLE               OCCURS 20 TIMES.
+000760         10  RB-TABLE-ID        PIC X(04).
+000770         10  RB-HANDS            PIC 9(06).
+000780         10  RB-PLAYER-WINS       PIC 9(06).
+000790         10  RB-DEALER-WINS       PIC 9(06).
+000800         10  RB-TIES              PIC 9(06).
+000810         10  RB-TOTAL-WAGERED      PIC 9(09)V99.
+000820         10  RB-TOTAL-PAYOUT       PIC S9(09)V99.
+000830* ------------------------------------------------------- GRAND TOTALS
+000840 77  RB-GRAND-HANDS        PIC 9(07)  VALUE ZERO.
+000850 77  RB-GRAND-PLAYER-WINS  PIC 9(07)  VALUE ZERO.
+000860 77  RB-GRAND-DEALER-WINS  PIC 9(07)  VALUE ZERO.
+000870 77  RB-GRAND-TIES         PIC 9(07)  VALUE ZERO.
+000880 77  RB-GRAND-WAGERED      PIC 9(10)V99  VALUE ZERO.
+000890 77  RB-GRAND-PAYOUT       PIC S9(10)V99 VALUE ZERO.
+000900* --------------------------------------------------- REPORT WORK AREA
+000910 77  RB-HOLD-PCT            PIC S999V99    VALUE ZERO.
+000920
+000930 PROCEDURE DIVISION.
+000940* =================================================================
+000950* 0000-MAINLINE
+000960* =================================================================
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     PERFORM 2000-PROCESS-HANDS THRU 2000-EXIT.
+001000     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001010     PERFORM 1900-TERMINATE THRU 1900-EXIT.
+001020     STOP RUN.
+001030
+001040* =================================================================
+001050* 1000-INITIALIZE -- OPEN THE HAND-HIST INPUT AND THE REPORT OUTPUT
+001060* =================================================================
+001070 1000-INITIALIZE.
+001080     OPEN INPUT HAND-HIST-FILE.
+001090     OPEN OUTPUT HOLD-REPT-FILE.
+001100 1000-EXIT.
+001110     EXIT.
+001120
+001130* =================================================================
+001140* 1900-TERMINATE -- CLOSE FILES BEFORE RETURNING TO THE OPERATING
+001150* SYSTEM
+001160* =================================================================
+001170 1900-TERMINATE.
+001180     CLOSE HAND-HIST-FILE.
+001190     CLOSE HOLD-REPT-FILE.
+001200 1900-EXIT.
+001210     EXIT.
+001220
+001230* =================================================================
+001240* 2000-PROCESS-HANDS -- READ EVERY HAND-HIST RECORD AND ACCUMULATE
+001250* ITS TABLE'S CONTROL TOTALS
+001260* =================================================================
+001270 2000-PROCESS-HANDS.
+001280     PERFORM 2100-READ-HAND THRU 2100-EXIT.
+001290     PERFORM 2200-ACCUMULATE-ONE-HAND THRU 2200-EXIT
+001300         UNTIL RB-AT-EOF.
+001310 2000-EXIT.
+001320     EXIT.
+001330
+001340 2100-READ-HAND.
+001350     READ HAND-HIST-FILE
+001360         AT END
+001370             MOVE "Y" TO RB-EOF-FLAG.
+001380 2100-EXIT.
+001390     EXIT.
+001400
+001410 2200-ACCUMULATE-ONE-HAND.
+001420     PERFORM 2210-FIND-OR-ADD-TABLE THRU 2210-EXIT.
+001430     ADD 1 TO RB-HANDS(RB-WORK-IX).
+001440     ADD 1 TO RB-GRAND-HANDS.
+001450     EVALUATE TRUE
+001460         WHEN HH-RESULT-PLAYER-WIN
+001470             ADD 1 TO RB-PLAYER-WINS(RB-WORK-IX)
+001480             ADD 1 TO RB-GRAND-PLAYER-WINS
+001490         WHEN HH-RESULT-DEALER-WIN
+001500             ADD 1 TO RB-DEALER-WINS(RB-WORK-IX)
+001510             ADD 1 TO RB-GRAND-DEALER-WINS
+001520         WHEN HH-RESULT-TIE
+001530             ADD 1 TO RB-TIES(RB-WORK-IX)
+001540             ADD 1 TO RB-GRAND-TIES
+001550     END-EVALUATE.
+001560     ADD HH-BET-AMOUNT    TO RB-TOTAL-WAGERED(RB-WORK-IX).
+001570     ADD HH-BET-AMOUNT    TO RB-GRAND-WAGERED.
+001580     ADD HH-PAYOUT-AMOUNT TO RB-TOTAL-PAYOUT(RB-WORK-IX).
+001590     ADD HH-PAYOUT-AMOUNT TO RB-GRAND-PAYOUT.
+001591     ADD HH-INSURANCE-BET    TO RB-TOTAL-WAGERED(RB-WORK-IX).
+001592     ADD HH-INSURANCE-BET    TO RB-GRAND-WAGERED.
+001593     ADD HH-INSURANCE-PAYOUT TO RB-TOTAL-PAYOUT(RB-WORK-IX).
+001594     ADD HH-INSURANCE-PAYOUT TO RB-GRAND-PAYOUT.
+001600     PERFORM 2100-READ-HAND THRU 2100-EXIT.
+001610 2200-EXIT.
+001620     EXIT.
+001630
+001640* =================================================================
+001650* 2210-FIND-OR-ADD-TABLE -- LOCATE THIS HAND'S TABLE-ID IN
+001660* RB-TABLE-TOTALS, ADDING A NEW ENTRY THE FIRST TIME IT IS SEEN.
+001670* LEAVES RB-WORK-IX POINTING AT THE RIGHT ENTRY EITHER WAY.  THE
+001680* SEARCH LOOP'S VARYING CLAUSE STEPS RB-WORK-IX ONE PAST THE
+001690* MATCH BEFORE THE UNTIL TEST STOPS IT, SO A MATCH BACKS UP ONE.
+001700* =================================================================
+001710 2210-FIND-OR-ADD-TABLE.
+001720     MOVE "N" TO RB-FOUND-FLAG.
+001730     PERFORM 2220-TEST-ONE-TABLE THRU 2220-EXIT
+001740         VARYING RB-WORK-IX FROM 1 BY 1
+001750         UNTIL RB-WORK-IX > RB-TABLE-COUNT
+001760         OR RB-TABLE-FOUND.
+001770     IF RB-TABLE-FOUND
+001780         SUBTRACT 1 FROM RB-WORK-IX
+001790     ELSE
+001800         ADD 1 TO RB-TABLE-COUNT
+001810         MOVE RB-TABLE-COUNT TO RB-WORK-IX
+001820         MOVE HH-TABLE-ID TO RB-TABLE-ID(RB-WORK-IX)
+001830         MOVE ZERO TO RB-HANDS(RB-WORK-IX)
+001840             RB-PLAYER-WINS(RB-WORK-IX)
+001850             RB-DEALER-WINS(RB-WORK-IX)
+001860             RB-TIES(RB-WORK-IX)
+001870             RB-TOTAL-WAGERED(RB-WORK-IX)
+001880             RB-TOTAL-PAYOUT(RB-WORK-IX).
+001890 2210-EXIT.
+001900     EXIT.
+001910
+001920 2220-TEST-ONE-TABLE.
+001930     IF RB-TABLE-ID(RB-WORK-IX) = HH-TABLE-ID
+001940         MOVE "Y" TO RB-FOUND-FLAG.
+001950 2220-EXIT.
+001960     EXIT.
+001970
+001980* =================================================================
+001990* 3000-PRINT-REPORT -- HEADING, ONE LINE PER TABLE, THEN THE
+002000* ACROSS-ALL-TABLES GRAND TOTAL
+002010* =================================================================
+002020 3000-PRINT-REPORT.
+002030     PERFORM 3100-PRINT-HEADING THRU 3100-EXIT.
+002040     PERFORM 3200-PRINT-ONE-TABLE THRU 3200-EXIT
+002050         VARYING RB-WORK-IX FROM 1 BY 1
+002060         UNTIL RB-WORK-IX > RB-TABLE-COUNT.
+002070     PERFORM 3300-PRINT-GRAND-TOTAL THRU 3300-EXIT.
+002080 3000-EXIT.
+002090     EXIT.
+002100
+002110 3100-PRINT-HEADING.
+002120     MOVE SPACES TO RPT-HEADING.
+002130     MOVE "TABLE GAMES END-OF-DAY HOLD/WIN REPORT" TO RH-TEXT.
+002140     WRITE RPT-RECORD.
+002150     MOVE SPACES TO RPT-HEADING.
+002160     WRITE RPT-RECORD.
+002170     MOVE SPACES TO RPT-HEADING.
+002180     MOVE "TABLE  HANDS  PWINS  DWINS   TIES           "
+002182         TO RH-TEXT(1:44).
+002184     MOVE "         WAGERED            NET WIN    HOLD%"
+002186         TO RH-TEXT(45:44).
+002200     WRITE RPT-RECORD.
+002210 3100-EXIT.
+002220     EXIT.
+002230
+002240 3200-PRINT-ONE-TABLE.
+002250     MOVE SPACES TO RPT-RECORD.
+002260     MOVE RB-TABLE-ID(RB-WORK-IX)     TO RPT-TABLE-ID.
+002270     MOVE RB-HANDS(RB-WORK-IX)        TO RPT-HANDS.
+002280     MOVE RB-PLAYER-WINS(RB-WORK-IX)  TO RPT-PLAYER-WINS.
+002290     MOVE RB-DEALER-WINS(RB-WORK-IX)  TO RPT-DEALER-WINS.
+002300     MOVE RB-TIES(RB-WORK-IX)         TO RPT-TIES.
+002310     MOVE RB-TOTAL-WAGERED(RB-WORK-IX) TO RPT-WAGERED.
+002320     COMPUTE RPT-NET-WIN ROUNDED =
+002330         ZERO - RB-TOTAL-PAYOUT(RB-WORK-IX).
+002340     IF RB-TOTAL-WAGERED(RB-WORK-IX) = ZERO
+002350         MOVE ZERO TO RB-HOLD-PCT
+002360     ELSE
+002370         COMPUTE RB-HOLD-PCT ROUNDED =
+002380             (ZERO - RB-TOTAL-PAYOUT(RB-WORK-IX))
+002390             / RB-TOTAL-WAGERED(RB-WORK-IX) * 100.
+002400     MOVE RB-HOLD-PCT TO RPT-HOLD-PCT.
+002410     WRITE RPT-RECORD.
+002420 3200-EXIT.
+002430     EXIT.
+002440
+002450 3300-PRINT-GRAND-TOTAL.
+002460     MOVE SPACES TO RPT-HEADING.
+002470     WRITE RPT-RECORD.
+002480     MOVE SPACES TO RPT-RECORD.
+002490     MOVE "ALL "                 TO RPT-TABLE-ID.
+002500     MOVE RB-GRAND-HANDS          TO RPT-HANDS.
+002510     MOVE RB-GRAND-PLAYER-WINS    TO RPT-PLAYER-WINS.
+002520     MOVE RB-GRAND-DEALER-WINS    TO RPT-DEALER-WINS.
+002530     MOVE RB-GRAND-TIES           TO RPT-TIES.
+002540     MOVE RB-GRAND-WAGERED        TO RPT-WAGERED.
+002550     COMPUTE RPT-NET-WIN ROUNDED =
+002560         ZERO - RB-GRAND-PAYOUT.
+002570     IF RB-GRAND-WAGERED = ZERO
+002580         MOVE ZERO TO RB-HOLD-PCT
+002590     ELSE
+002600         COMPUTE RB-HOLD-PCT ROUNDED =
+002610             (ZERO - RB-GRAND-PAYOUT)
+002620             / RB-GRAND-WAGERED * 100.
+002630     MOVE RB-HOLD-PCT TO RPT-HOLD-PCT.
+002640     WRITE RPT-RECORD.
+002650 3300-EXIT.
+002660     EXIT.
